@@ -0,0 +1,30 @@
+      *****************************************************************
+      * EMPLEADO.CPY
+      * LAYOUT DEL REGISTRO MAESTRO DE EMPLEADOS (empleados.dat).
+      * LO COMPARTEN TODOS LOS PROGRAMAS QUE LEEN O ESCRIBEN EL
+      * ARCHIVO EMPLEADOS, PARA QUE EL LAYOUT NO SE DESALINEE ENTRE
+      * PROGRAMAS.
+      *****************************************************************
+       01 FD-EMPLEADO-REG.
+          05 FD-EMPLEADO-ID             PIC X(6). *> FORMATO 0001PL
+          05 FD-EMPLEADO-NOMBRE         PIC X(20).
+          05 FD-EMPLEADO-FECHA-INGRESO  PIC X(8).
+          05 FD-EMPLEADO-SUELDO-BASE    PIC 9(7)V99.
+
+          05 FD-EMPLEADO-ASIG-FAMILIAR  PIC 9(1).
+             88 FD-EMPLEADO-CON-ASIG-FAMILIAR       VALUE 1.
+             88 FD-EMPLEADO-SIN-ASIG-FAMILIAR       VALUE 0.
+          05 FD-EMPLEADO-REG-PENSION    PIC 9(2).
+             88 FD-EMPLEADO-REG-PENSION-ONP         VALUE 1.
+             88 FD-EMPLEADO-REG-PENSION-AFP         VALUE 2.
+             88 FD-EMPLEADO-REG-PENSION-OTRO        VALUE 3.
+          05 FD-EMPLEADO-COMISION-AFP   PIC X(3).
+             88 FD-EMPLEADO-COMISION-AFP-FLUJO      VALUE "F".
+             88 FD-EMPLEADO-COMISION-AFP-MIXTO      VALUE "M".
+
+          05 FD-EMPLEADO-CUSPP          PIC X(15).
+          05 FD-EMPLEADO-ESTADO         PIC X(1).
+      *>    LOS REGISTROS GRABADOS ANTES DE QUE EXISTIERA ESTE CAMPO
+      *>    QUEDAN EN BLANCO; SE TRATAN COMO ACTIVOS.
+             88 FD-EMPLEADO-ACTIVO                  VALUE "A" " ".
+             88 FD-EMPLEADO-INACTIVO                VALUE "I".
