@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULO-PLANILLA.
+       AUTHOR. JOSE VILCA.
+
+      *****************************************************************
+      * LEE EL MAESTRO DE EMPLEADOS GENERADO POR MOTOR-CALCULOS Y
+      * CALCULA LA BOLETA DE PAGO DE CADA EMPLEADO ACTIVO: SUELDO
+      * BRUTO, DESCUENTO DE PENSION (ONP O AFP SEGUN CORRESPONDA) Y
+      * NETO A PAGAR. EL RESULTADO SE ESCRIBE EN BOLETAS.DAT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> INDEXADO POR FD-EMPLEADO-ID (VER MOTOR-CALCULOS); ESTE PROGRAMA
+      *> SOLO RECORRE EL ARCHIVO DE PRINCIPIO A FIN, ASI QUE LE BASTA
+      *> CON ACCESO SEQUENTIAL.
+           SELECT EMPLEADOS ASSIGN TO "../data/empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-EMPLEADO-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+           SELECT BOLETAS ASSIGN TO "../data/boletas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EMPLEADOS.
+           COPY empleado.
+
+       FD  BOLETAS.
+       01 BOL-LINEA                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG.
+          05 WS-FIN-ARCHIVO             PIC X(1)    VALUE "N".
+             88 FLAG-LEIDO                          VALUE "S".
+             88 FLAG-NO-LEIDO                       VALUE "N".
+
+       01 WS-FS-EMPLEADOS               PIC X(2)    VALUE "00".
+          88 WS-EMPLEADOS-OK                        VALUE "00".
+          88 WS-EMPLEADOS-NO-EXISTE                 VALUE "35".
+
+      *> TASAS DE DESCUENTO VIGENTES. SE DEJAN COMO CONSTANTES PARA
+      *> QUE SE PUEDAN AJUSTAR CUANDO LA SBS/SUNAT LAS ACTUALICE.
+       01 WS-CONSTANTES-PLANILLA.
+          05 WS-TASA-ONP                PIC V9999   VALUE .1300.
+          05 WS-TASA-AFP-APORTE         PIC V9999   VALUE .1000.
+          05 WS-TASA-AFP-SEGURO         PIC V9999   VALUE .0170.
+          05 WS-TASA-AFP-COM-FLUJO      PIC V9999   VALUE .0155.
+      *>    COMISION MIXTO ES SOBRE SALDO ACUMULADO, NO SOBRE
+      *>    REMUNERACION; AQUI SE APROXIMA CON UNA TASA FIJA MENOR
+      *>    MIENTRAS NO SE INTEGRE EL SALDO DE LA CUENTA CIC.
+          05 WS-TASA-AFP-COM-MIXTO      PIC V9999   VALUE .0049.
+          05 WS-MONTO-ASIG-FAMILIAR     PIC 9(3)V99 VALUE 102.50.
+
+       01 WS-TASA-PENSION-TOTAL         PIC V9999.
+       01 WS-BRUTO                      PIC 9(7)V99.
+       01 WS-DESCUENTO-PENSION          PIC 9(7)V99.
+       01 WS-NETO                       PIC 9(7)V99.
+       01 WS-MONTO-EDITADO              PIC ZZZ,ZZ9.99.
+       01 WS-LIN-SEPARADOR              PIC X(40)   VALUE ALL "-".
+       01 WS-LIN-DOBLE                  PIC X(40)   VALUE ALL "=".
+       01 WS-CONTADOR-BOLETAS           PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+           OPEN INPUT EMPLEADOS.
+           IF WS-EMPLEADOS-NO-EXISTE
+              DISPLAY "NO HAY EMPLEADOS REGISTRADOS TODAVIA"
+           ELSE
+              OPEN OUTPUT BOLETAS
+              READ EMPLEADOS
+                  AT END SET FLAG-LEIDO TO TRUE
+              END-READ
+
+              PERFORM 100-CALCULAR-BOLETA UNTIL FLAG-LEIDO
+
+              CLOSE EMPLEADOS
+              CLOSE BOLETAS
+              DISPLAY "BOLETAS GENERADAS: " WS-CONTADOR-BOLETAS
+           END-IF.
+           STOP RUN.
+
+       100-CALCULAR-BOLETA.
+           IF FD-EMPLEADO-ACTIVO
+              PERFORM 200-CALCULAR-DESCUENTOS
+              PERFORM 300-IMPRIMIR-BOLETA
+              ADD 1 TO WS-CONTADOR-BOLETAS
+           END-IF.
+
+           READ EMPLEADOS
+               AT END SET FLAG-LEIDO TO TRUE
+           END-READ.
+
+       200-CALCULAR-DESCUENTOS.
+           MOVE ZERO TO WS-TASA-PENSION-TOTAL.
+           MOVE FD-EMPLEADO-SUELDO-BASE TO WS-BRUTO.
+
+           IF FD-EMPLEADO-CON-ASIG-FAMILIAR
+              COMPUTE WS-BRUTO = WS-BRUTO + WS-MONTO-ASIG-FAMILIAR
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FD-EMPLEADO-REG-PENSION-ONP
+                   MOVE WS-TASA-ONP TO WS-TASA-PENSION-TOTAL
+
+               WHEN FD-EMPLEADO-REG-PENSION-AFP
+                   EVALUATE TRUE
+                       WHEN FD-EMPLEADO-COMISION-AFP-FLUJO
+                           COMPUTE WS-TASA-PENSION-TOTAL =
+                               WS-TASA-AFP-APORTE + WS-TASA-AFP-SEGURO
+                               + WS-TASA-AFP-COM-FLUJO
+                       WHEN FD-EMPLEADO-COMISION-AFP-MIXTO
+                           COMPUTE WS-TASA-PENSION-TOTAL =
+                               WS-TASA-AFP-APORTE + WS-TASA-AFP-SEGURO
+                               + WS-TASA-AFP-COM-MIXTO
+                       WHEN OTHER
+                           MOVE ZERO TO WS-TASA-PENSION-TOTAL
+                   END-EVALUATE
+
+               WHEN OTHER
+                   MOVE ZERO TO WS-TASA-PENSION-TOTAL
+           END-EVALUATE.
+
+           COMPUTE WS-DESCUENTO-PENSION ROUNDED =
+               WS-BRUTO * WS-TASA-PENSION-TOTAL.
+           COMPUTE WS-NETO = WS-BRUTO - WS-DESCUENTO-PENSION.
+
+       300-IMPRIMIR-BOLETA.
+           MOVE SPACES TO BOL-LINEA.
+           STRING "BOLETA DE PAGO  EMPLEADO: " FD-EMPLEADO-ID
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           MOVE SPACES TO BOL-LINEA.
+           STRING "NOMBRE: " FD-EMPLEADO-NOMBRE
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           MOVE SPACES TO BOL-LINEA.
+           STRING "FECHA DE INGRESO: " FD-EMPLEADO-FECHA-INGRESO
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           WRITE BOL-LINEA FROM WS-LIN-SEPARADOR.
+
+           MOVE FD-EMPLEADO-SUELDO-BASE TO WS-MONTO-EDITADO.
+           MOVE SPACES TO BOL-LINEA.
+           STRING "SUELDO BASICO            " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           IF FD-EMPLEADO-CON-ASIG-FAMILIAR
+              MOVE WS-MONTO-ASIG-FAMILIAR TO WS-MONTO-EDITADO
+              MOVE SPACES TO BOL-LINEA
+              STRING "ASIGNACION FAMILIAR      " WS-MONTO-EDITADO
+                  DELIMITED BY SIZE INTO BOL-LINEA
+              WRITE BOL-LINEA
+           END-IF.
+
+           MOVE WS-BRUTO TO WS-MONTO-EDITADO.
+           MOVE SPACES TO BOL-LINEA.
+           STRING "TOTAL BRUTO              " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           MOVE WS-DESCUENTO-PENSION TO WS-MONTO-EDITADO.
+           MOVE SPACES TO BOL-LINEA.
+           STRING "DESCUENTO PENSION       -" WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           WRITE BOL-LINEA FROM WS-LIN-SEPARADOR.
+
+           MOVE WS-NETO TO WS-MONTO-EDITADO.
+           MOVE SPACES TO BOL-LINEA.
+           STRING "NETO A PAGAR             " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO BOL-LINEA.
+           WRITE BOL-LINEA.
+
+           WRITE BOL-LINEA FROM WS-LIN-DOBLE.
+
+           MOVE SPACES TO BOL-LINEA.
+           WRITE BOL-LINEA.
