@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-EMPLEADOS.
+       AUTHOR. JOSE VILCA.
+
+      *****************************************************************
+      * LEE EMPLEADOS.DAT Y EMITE UN LISTADO PAGINADO DE PERSONAL, CON
+      * ENCABEZADO EN CADA PAGINA Y SUBTOTALES POR REGIMEN DE PENSION
+      * (ONP, AFP-FLUJO, AFP-MIXTO) MAS EL TOTAL DE EMPLEADOS CON
+      * ASIGNACION FAMILIAR. SE USA PARA EL REPORTE MENSUAL QUE PIDE
+      * RECURSOS HUMANOS.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> INDEXADO POR FD-EMPLEADO-ID (VER MOTOR-CALCULOS); ESTE PROGRAMA
+      *> SOLO RECORRE EL ARCHIVO DE PRINCIPIO A FIN, ASI QUE LE BASTA
+      *> CON ACCESO SEQUENTIAL.
+           SELECT EMPLEADOS ASSIGN TO "../data/empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-EMPLEADO-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+           SELECT REPORTE ASSIGN TO "../data/reporte-empleados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EMPLEADOS.
+           COPY empleado.
+
+       FD  REPORTE.
+       01 REP-LINEA                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG.
+          05 WS-FIN-ARCHIVO             PIC X(1)    VALUE "N".
+             88 FLAG-LEIDO                          VALUE "S".
+             88 FLAG-NO-LEIDO                       VALUE "N".
+
+       01 WS-FS-EMPLEADOS               PIC X(2)    VALUE "00".
+          88 WS-EMPLEADOS-OK                        VALUE "00".
+          88 WS-EMPLEADOS-NO-EXISTE                 VALUE "35".
+
+      *> CANTIDAD DE LINEAS DE DETALLE POR PAGINA ANTES DE SALTAR A
+      *> UNA PAGINA NUEVA CON SU PROPIO ENCABEZADO.
+       01 WS-LINEAS-POR-PAGINA          PIC 9(2)    VALUE 20.
+       01 WS-LINEAS-EN-PAGINA           PIC 9(2)    VALUE 0.
+       01 WS-NUMERO-PAGINA              PIC 9(3)    VALUE 0.
+
+       01 WS-MONTO-EDITADO              PIC ZZZ,ZZ9.99.
+       01 WS-CONTADOR-EDITADO           PIC ZZ9.
+       01 WS-LIN-SEPARADOR              PIC X(60)   VALUE ALL "-".
+       01 WS-LIN-DOBLE                  PIC X(60)   VALUE ALL "=".
+
+       01 WS-DISPLAY-REGIMEN            PIC X(10).
+       01 WS-DISPLAY-ASIG-FAMILIAR      PIC X(1).
+
+       01 WS-TOTALES-REPORTE.
+          05 WS-TOTAL-EMPLEADOS         PIC 9(5)    VALUE 0.
+          05 WS-TOTAL-CON-ASIG-FAMILIAR PIC 9(5)    VALUE 0.
+          05 WS-TOTAL-ONP.
+             10 WS-TOTAL-ONP-CANT       PIC 9(5)    VALUE 0.
+             10 WS-TOTAL-ONP-SUELDO     PIC 9(9)V99 VALUE 0.
+          05 WS-TOTAL-AFP-FLUJO.
+             10 WS-TOTAL-AFP-FLUJO-CANT PIC 9(5)    VALUE 0.
+             10 WS-TOTAL-AFP-FLUJO-SLD  PIC 9(9)V99 VALUE 0.
+          05 WS-TOTAL-AFP-MIXTO.
+             10 WS-TOTAL-AFP-MIXTO-CANT PIC 9(5)    VALUE 0.
+             10 WS-TOTAL-AFP-MIXTO-SLD  PIC 9(9)V99 VALUE 0.
+          05 WS-TOTAL-OTRO-CANT         PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+           OPEN INPUT EMPLEADOS.
+           IF WS-EMPLEADOS-NO-EXISTE
+              DISPLAY "NO HAY EMPLEADOS REGISTRADOS TODAVIA"
+           ELSE
+              OPEN OUTPUT REPORTE
+              READ EMPLEADOS
+                  AT END SET FLAG-LEIDO TO TRUE
+              END-READ
+
+              PERFORM 100-PROCESAR-EMPLEADO UNTIL FLAG-LEIDO
+
+              PERFORM 500-IMPRIMIR-TOTALES
+
+              CLOSE EMPLEADOS
+              CLOSE REPORTE
+              DISPLAY "REPORTE GENERADO: " WS-TOTAL-EMPLEADOS
+                  " EMPLEADOS"
+           END-IF.
+           STOP RUN.
+
+       100-PROCESAR-EMPLEADO.
+           IF WS-LINEAS-EN-PAGINA = 0 OR
+              WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+              PERFORM 200-IMPRIMIR-ENCABEZADO
+           END-IF.
+
+           PERFORM 300-IMPRIMIR-DETALLE.
+           PERFORM 400-ACUMULAR-SUBTOTALES.
+
+           READ EMPLEADOS
+               AT END SET FLAG-LEIDO TO TRUE
+           END-READ.
+
+       200-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE 0 TO WS-LINEAS-EN-PAGINA.
+
+           IF WS-NUMERO-PAGINA > 1
+              MOVE SPACES TO REP-LINEA
+              WRITE REP-LINEA
+           END-IF.
+
+           MOVE SPACES TO REP-LINEA.
+           STRING "LISTADO DE EMPLEADOS" DELIMITED BY SIZE
+               INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE SPACES TO REP-LINEA.
+           STRING "PAGINA: " WS-NUMERO-PAGINA
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           WRITE REP-LINEA FROM WS-LIN-SEPARADOR.
+
+           MOVE SPACES TO REP-LINEA.
+           STRING "NOMBRE              " "FECHA ING." "   "
+               "SUELDO BASE" "  " "REGIMEN" "  " "ASIG.FAM" "  " "EDO"
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           WRITE REP-LINEA FROM WS-LIN-SEPARADOR.
+
+       300-IMPRIMIR-DETALLE.
+           EVALUATE TRUE
+               WHEN FD-EMPLEADO-REG-PENSION-ONP
+                   MOVE "ONP"        TO WS-DISPLAY-REGIMEN
+               WHEN FD-EMPLEADO-REG-PENSION-AFP
+                   EVALUATE TRUE
+                       WHEN FD-EMPLEADO-COMISION-AFP-FLUJO
+                           MOVE "AFP-FLUJO" TO WS-DISPLAY-REGIMEN
+                       WHEN FD-EMPLEADO-COMISION-AFP-MIXTO
+                           MOVE "AFP-MIXTO" TO WS-DISPLAY-REGIMEN
+                       WHEN OTHER
+                           MOVE "AFP-?"      TO WS-DISPLAY-REGIMEN
+                   END-EVALUATE
+               WHEN OTHER
+                   MOVE "-"          TO WS-DISPLAY-REGIMEN
+           END-EVALUATE.
+
+           IF FD-EMPLEADO-CON-ASIG-FAMILIAR
+              MOVE "S" TO WS-DISPLAY-ASIG-FAMILIAR
+           ELSE
+              MOVE "N" TO WS-DISPLAY-ASIG-FAMILIAR
+           END-IF.
+
+           MOVE FD-EMPLEADO-SUELDO-BASE TO WS-MONTO-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING FD-EMPLEADO-NOMBRE " "
+               FD-EMPLEADO-FECHA-INGRESO "  "
+               WS-MONTO-EDITADO "  "
+               WS-DISPLAY-REGIMEN "  "
+               WS-DISPLAY-ASIG-FAMILIAR "     "
+               FD-EMPLEADO-ESTADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+       400-ACUMULAR-SUBTOTALES.
+           ADD 1 TO WS-TOTAL-EMPLEADOS.
+
+           IF FD-EMPLEADO-CON-ASIG-FAMILIAR
+              ADD 1 TO WS-TOTAL-CON-ASIG-FAMILIAR
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FD-EMPLEADO-REG-PENSION-ONP
+                   ADD 1 TO WS-TOTAL-ONP-CANT
+                   ADD FD-EMPLEADO-SUELDO-BASE TO WS-TOTAL-ONP-SUELDO
+
+               WHEN FD-EMPLEADO-REG-PENSION-AFP
+                   EVALUATE TRUE
+                       WHEN FD-EMPLEADO-COMISION-AFP-FLUJO
+                           ADD 1 TO WS-TOTAL-AFP-FLUJO-CANT
+                           ADD FD-EMPLEADO-SUELDO-BASE
+                               TO WS-TOTAL-AFP-FLUJO-SLD
+                       WHEN FD-EMPLEADO-COMISION-AFP-MIXTO
+                           ADD 1 TO WS-TOTAL-AFP-MIXTO-CANT
+                           ADD FD-EMPLEADO-SUELDO-BASE
+                               TO WS-TOTAL-AFP-MIXTO-SLD
+                       WHEN OTHER
+                           ADD 1 TO WS-TOTAL-OTRO-CANT
+                   END-EVALUATE
+
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-OTRO-CANT
+           END-EVALUATE.
+
+       500-IMPRIMIR-TOTALES.
+           MOVE SPACES TO REP-LINEA.
+           WRITE REP-LINEA.
+           WRITE REP-LINEA FROM WS-LIN-DOBLE.
+
+           MOVE SPACES TO REP-LINEA.
+           STRING "RESUMEN POR REGIMEN DE PENSION" DELIMITED BY SIZE
+               INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE WS-TOTAL-ONP-CANT TO WS-CONTADOR-EDITADO.
+           MOVE WS-TOTAL-ONP-SUELDO TO WS-MONTO-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "  ONP        CANT: " WS-CONTADOR-EDITADO
+               "   SUELDOS: " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE WS-TOTAL-AFP-FLUJO-CANT TO WS-CONTADOR-EDITADO.
+           MOVE WS-TOTAL-AFP-FLUJO-SLD TO WS-MONTO-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "  AFP-FLUJO  CANT: " WS-CONTADOR-EDITADO
+               "   SUELDOS: " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE WS-TOTAL-AFP-MIXTO-CANT TO WS-CONTADOR-EDITADO.
+           MOVE WS-TOTAL-AFP-MIXTO-SLD TO WS-MONTO-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "  AFP-MIXTO  CANT: " WS-CONTADOR-EDITADO
+               "   SUELDOS: " WS-MONTO-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE WS-TOTAL-OTRO-CANT TO WS-CONTADOR-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "  OTRO/SIN REGIMEN  CANT: " WS-CONTADOR-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           WRITE REP-LINEA FROM WS-LIN-SEPARADOR.
+
+           MOVE WS-TOTAL-CON-ASIG-FAMILIAR TO WS-CONTADOR-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "CON ASIGNACION FAMILIAR: " WS-CONTADOR-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+
+           MOVE WS-TOTAL-EMPLEADOS TO WS-CONTADOR-EDITADO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "TOTAL DE EMPLEADOS: " WS-CONTADOR-EDITADO
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
