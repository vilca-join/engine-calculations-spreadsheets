@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGANIZAR-EMPLEADOS.
+       AUTHOR. JOSE VILCA.
+
+      *****************************************************************
+      * UTILITARIO DE MIGRACION, DE UNA SOLA EJECUCION: LEE EL MAESTRO
+      * DE EMPLEADOS ANTIGUO (LINE SEQUENTIAL, RESPALDADO A MANO COMO
+      * EMPLEADOS.DAT.BAK ANTES DE ACTUALIZAR MOTOR-CALCULOS) Y LO
+      * VUELVE A ESCRIBIR COMO EL NUEVO EMPLEADOS.DAT INDEXADO POR
+      * FD-EMPLEADO-ID. SE CORRE UNA SOLA VEZ AL ACTUALIZAR; DESPUES DE
+      * ESO MOTOR-CALCULOS/CALCULO-PLANILLA/REPORTE-EMPLEADOS YA LEEN Y
+      * ESCRIBEN EL ARCHIVO INDEXADO DIRECTAMENTE.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS-ANTIGUO
+               ASSIGN TO "../data/empleados.dat.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ANTIGUO.
+
+           SELECT EMPLEADOS ASSIGN TO "../data/empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-EMPLEADO-ID IN FD-EMPLEADO-REG
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EMPLEADOS-ANTIGUO.
+           COPY empleado REPLACING ==FD-EMPLEADO-REG==
+                                 BY ==FD-EMPLEADO-VIEJO-REG==.
+
+       FD  EMPLEADOS.
+           COPY empleado.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG.
+          05 WS-FIN-ARCHIVO             PIC X(1)    VALUE "N".
+             88 FLAG-LEIDO                          VALUE "S".
+             88 FLAG-NO-LEIDO                       VALUE "N".
+
+       01 WS-FS-ANTIGUO                 PIC X(2)    VALUE "00".
+          88 WS-ANTIGUO-OK                          VALUE "00".
+          88 WS-ANTIGUO-NO-EXISTE                   VALUE "35".
+       01 WS-FS-EMPLEADOS               PIC X(2)    VALUE "00".
+
+       01 WS-CONTADOR-MIGRADOS          PIC 9(5)    VALUE 0.
+       01 WS-CONTADOR-RECHAZADOS        PIC 9(5)    VALUE 0.
+
+       01 WS-DISPLAY-NO-BACKUP          PIC X(60)   VALUE
+             "NO SE ENCONTRO EMPLEADOS.DAT.BAK; NADA QUE MIGRAR".
+       01 WS-DISPLAY-FIN-MIGRACION      PIC X(60)   VALUE
+             "EMPLEADOS MIGRADOS A FORMATO INDEXADO: ".
+       01 WS-DISPLAY-RECHAZADOS         PIC X(60)   VALUE
+             "REGISTROS RECHAZADOS (CLAVE DUPLICADA O INVALIDA): ".
+       01 WS-DISPLAY-ERROR-GRABACION    PIC X(70)   VALUE
+             "ERROR AL GRABAR, SE OMITE EL REGISTRO DE EMPLEADO-ID: ".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+           OPEN INPUT EMPLEADOS-ANTIGUO.
+           IF WS-ANTIGUO-NO-EXISTE
+              DISPLAY WS-DISPLAY-NO-BACKUP
+           ELSE
+              OPEN OUTPUT EMPLEADOS
+              SET FLAG-NO-LEIDO TO TRUE
+              READ EMPLEADOS-ANTIGUO
+                  AT END SET FLAG-LEIDO TO TRUE
+              END-READ
+              PERFORM UNTIL FLAG-LEIDO
+                      PERFORM 100-MIGRAR-UN-EMPLEADO
+                      READ EMPLEADOS-ANTIGUO
+                          AT END SET FLAG-LEIDO TO TRUE
+                      END-READ
+              END-PERFORM
+              CLOSE EMPLEADOS
+              DISPLAY WS-DISPLAY-FIN-MIGRACION WS-CONTADOR-MIGRADOS
+              IF WS-CONTADOR-RECHAZADOS > 0
+                 DISPLAY WS-DISPLAY-RECHAZADOS WS-CONTADOR-RECHAZADOS
+              END-IF
+           END-IF.
+           CLOSE EMPLEADOS-ANTIGUO.
+           STOP RUN.
+
+       100-MIGRAR-UN-EMPLEADO.
+           MOVE FD-EMPLEADO-VIEJO-REG TO FD-EMPLEADO-REG.
+           WRITE FD-EMPLEADO-REG
+               INVALID KEY
+                   DISPLAY WS-DISPLAY-ERROR-GRABACION
+                       FD-EMPLEADO-ID IN FD-EMPLEADO-REG
+                   ADD 1 TO WS-CONTADOR-RECHAZADOS
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-MIGRADOS
+           END-WRITE.
