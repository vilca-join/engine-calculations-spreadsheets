@@ -5,31 +5,58 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> INDEXADO POR FD-EMPLEADO-ID PARA QUE LA BUSQUEDA DE UN
+      *> EMPLEADO (MANTENIMIENTO) NO TENGA QUE RECORRER EL ARCHIVO
+      *> COMPLETO; ACCESO DYNAMIC PORQUE ADEMAS SE SIGUE NECESITANDO
+      *> RECORRERLO SECUENCIALMENTE (CONTADOR INICIAL, VERIFICACION
+      *> DE DUPLICADOS).
            SELECT EMPLEADOS ASSIGN TO "../data/empleados.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.              
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-EMPLEADO-ID
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+      *> ARCHIVO DE CANDIDATOS PARA LA CARGA MASIVA DE EMPLEADOS (MODO
+      *> 3): UN REGISTRO DE ANCHO FIJO POR EMPLEADO A INGRESAR.
+           SELECT CANDIDATOS ASSIGN TO "../data/candidatos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CANDIDATOS.
+
+      *> BITACORA DE AUDITORIA: UN RENGLON POR CADA ALTA O MODIFICACION
+      *> DE FD-EMPLEADO-REG, INDEPENDIENTE DEL MAESTRO MISMO, PARA FINES
+      *> DE AUDITORIA (SUNAFIL/PLANILLA).
+           SELECT BITACORA ASSIGN TO "../data/bitacora.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BITACORA.
 
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD  EMPLEADOS.
-       01 FD-EMPLEADO-REG.
-          05 FD-EMPLEADO-ID             PIC X(6). *> FORMATO 0001PL
-          05 FD-EMPLEADO-NOMBRE         PIC X(20).
-          05 FD-EMPLEADO-FECHA-INGRESO  PIC X(8).
-          05 FD-EMPLEADO-SUELDO-BASE    PIC 9(7)V99.   
-
-          05 FD-EMPLEADO-ASIG-FAMILIAR  PIC 9(1).
-             88 FD-EMPLEADO-CON-ASIG-FAMILIAR       VALUE 1.
-             88 FD-EMPLEADO-SIN-ASIG-FAMILIAR       VALUE 0. 
-          05 FD-EMPLEADO-REG-PENSION    PIC 9(2).
-             88 FD-EMPLEADO-REG-PENSION-ONP         VALUE 1.
-             88 FD-EMPLEADO-REG-PENSION-AFP         VALUE 2.
-             88 FD-EMPLEADO-REG-PENSION-OTRO        VALUE 3.                   
-          05 FD-EMPLEADO-COMISION-AFP   PIC X(3).
-             88 FD-EMPLEADO-COMISION-AFP-FLUJO      VALUE "F".
-             88 FD-EMPLEADO-COMISION-AFP-MIXTO      VALUE "M".
-           
-          05 FD-EMPLEADO-CUSPP          PIC X(15).
+           COPY empleado.
+
+       FD  CANDIDATOS.
+       01 FD-CANDIDATO-REG.
+          05 FD-CAND-NOMBRE             PIC X(20).
+          05 FD-CAND-FECHA-INGRESO.
+             10 FD-CAND-INGRESO-DIA     PIC 9(2).
+             10 FD-CAND-INGRESO-MES     PIC 9(2).
+             10 FD-CAND-INGRESO-ANIO    PIC 9(4).
+          05 FD-CAND-SUELDO-BASE        PIC 9(7)V99.
+          05 FD-CAND-ASIG-FAMILIAR      PIC 9(1).
+          05 FD-CAND-REG-PENSION        PIC 9(2).
+          05 FD-CAND-COMISION-AFP       PIC X(3).
+          05 FD-CAND-CUSPP              PIC X(15).
+
+       FD  BITACORA.
+       01 BIT-REG.
+          05 BIT-EMPLEADO-ID            PIC X(6).
+          05 BIT-ACCION                 PIC X(1).
+             88 BIT-ACCION-ALTA                     VALUE "A".
+             88 BIT-ACCION-MODIFICACION             VALUE "M".
+          05 BIT-OPERADOR                PIC X(20).
+          05 BIT-FECHA-HORA              PIC X(14).
+
        WORKING-STORAGE SECTION.
        01 WS-DISPLAY-TITULO             PIC X(50)
                                                     VALUE
@@ -60,12 +87,73 @@
              "**CORRECTAMENTE GENERADO**".
        01 WS-DISPLAY-ERROR              PIC X(50)   VALUE
              "DATO INVALIDO".
+       01 WS-DISPLAY-ERROR-GRABACION    PIC X(50)   VALUE
+             "ERROR AL GRABAR EL EMPLEADO, REVISE EMPLEADOS.DAT".
+       01 WS-DISPLAY-MENU-MODO          PIC X(70)   VALUE
+             "1-INGRESAR NUEVO EMPLEADO  2-MANTENIMIENTO  3-CARGA
+      -    " MASIVA".
+       01 WS-DISPLAY-INPUT-ID-BUSQUEDA  PIC X(50)   VALUE
+             "INGRESE ID DE EMPLEADO A MODIFICAR: ".
+       01 WS-DISPLAY-NO-ENCONTRADO      PIC X(50)   VALUE
+             "EMPLEADO NO ENCONTRADO".
+       01 WS-DISPLAY-INPUT-ESTADO       PIC X(50)   VALUE
+             "EMPLEADO ACTIVO O INACTIVO? (A/I): ".
+       01 WS-DISPLAY-NO-ARCHIVO-CAND    PIC X(50)   VALUE
+             "NO SE ENCONTRO EL ARCHIVO DE CANDIDATOS".
+       01 WS-DISPLAY-FILA-INVALIDA      PIC X(50)   VALUE
+             "DATO INVALIDO EN EL ARCHIVO, INGRESE MANUALMENTE".
+       01 WS-DISPLAY-FIN-CARGA-MASIVA   PIC X(50)   VALUE
+             "CARGA MASIVA FINALIZADA. EMPLEADOS CARGADOS: ".
+       01 WS-DISPLAY-CARGA-RECHAZADOS   PIC X(50)   VALUE
+             "FILAS RECHAZADAS AL GRABAR (CLAVE INVALIDA): ".
+       01 WS-DISPLAY-INPUT-OPERADOR     PIC X(50)   VALUE
+             "INGRESE CODIGO DE OPERADOR: ".
 
 
-       01 WS-EMPLEADO-ID-CONTADOR       PIC 9(4)    VALUE 0.        
+       01 WS-FS-EMPLEADOS               PIC X(2)    VALUE "00".
+          88 WS-EMPLEADOS-OK                        VALUE "00".
+          88 WS-EMPLEADOS-NO-EXISTE                 VALUE "35".
+       01 WS-FS-CANDIDATOS              PIC X(2)    VALUE "00".
+          88 WS-CANDIDATOS-OK                       VALUE "00".
+          88 WS-CANDIDATOS-NO-EXISTE                VALUE "35".
+       01 WS-FS-BITACORA                PIC X(2)    VALUE "00".
+          88 WS-BITACORA-OK                         VALUE "00".
+          88 WS-BITACORA-NO-EXISTE                  VALUE "35".
+
+       01 WS-CONTADOR-CARGA-MASIVA      PIC 9(4)    VALUE 0.
+       01 WS-CONTADOR-CARGA-RECHAZADOS  PIC 9(4)    VALUE 0.
+
+      *> OPERADOR QUE CORRE LA SESION, PARA LA BITACORA DE AUDITORIA.
+       01 WS-OPERADOR                   PIC X(20)   VALUE SPACES.
+       01 WS-BITACORA-ACCION            PIC X(1)    VALUE SPACE.
+          88 WS-BITACORA-ES-ALTA                    VALUE "A".
+          88 WS-BITACORA-ES-MODIFICACION            VALUE "M".
+
+       01 WS-MODO-OPERACION             PIC X(1)    VALUE "1".
+          88 WS-MODO-INGRESAR                       VALUE "1".
+          88 WS-MODO-MANTENIMIENTO                  VALUE "2".
+          88 WS-MODO-CARGA-MASIVA                   VALUE "3".
+
+       01 WS-EMPLEADO-ID-BUSQUEDA       PIC X(6).
+       01 WS-MANTENIMIENTO-ENCONTRADO   PIC X(1)    VALUE "N".
+          88 WS-MANTENIMIENTO-SI                    VALUE "S".
+          88 WS-MANTENIMIENTO-NO                    VALUE "N".
+
+       01 WS-PROCESO-MANTENIMIENTO      PIC X(1)    VALUE "S".
+          88 WS-MANT-CONTINUAR                      VALUE "S" "s".
+          88 WS-MANT-TERMINAR                       VALUE "N" "n".
+
+       01 WS-EMPLEADO-ESTADO            PIC X(1)    VALUE "A".
+          88 WS-EMPLEADO-ESTADO-ACTIVO              VALUE "A".
+          88 WS-EMPLEADO-ESTADO-INACTIVO            VALUE "I".
+
+       01 WS-EMPLEADO-ID-CONTADOR       PIC 9(4)    VALUE 0.
        01 WS-FORMATO-ID-EMPLEADO.
-          05 WS-ID                      PIC 9(4).  
+          05 WS-ID                      PIC 9(4).
           05 WS-FILLER                  PIC X(2)    VALUE "PL".
+       01 WS-ID-LEIDO.
+          05 WS-ID-LEIDO-NUM            PIC 9(4).
+          05 WS-ID-LEIDO-SUF            PIC X(2).
        
        01 WS-EMPLEADOS-REG.
           05 WS-EMPLEADO-ID             PIC X(6).    
@@ -77,8 +165,11 @@
                 88 WS-DIA-VALIDO                   VALUE 1 THRU 31.
              10 WS-EMPLEADO-INGRESO-MES  PIC 9(2).
                 88 WS-MES-VALIDO                   VALUE 1 THRU 12.
-             10 WS-EMPLEADO-INGRESO-ANIO PIC 9(4). 
-                88 WS-ANIO-VALIDO                  VALUE 1900 THRU 2024.
+             10 WS-EMPLEADO-INGRESO-ANIO PIC 9(4).
+      *>          EL TOPE SUPERIOR SE VALIDA EN 503 CONTRA EL ANIO DEL
+      *>          SISTEMA (WS-ANIO-ACTUAL) EN VEZ DE UN LITERAL, PARA
+      *>          QUE NO HAYA QUE TOCAR ESTE PROGRAMA CADA ENERO.
+                88 WS-ANIO-VALIDO                  VALUE 1900 THRU 9999.
 
           05 WS-EMPLEADO-SUELDO-BASE    PIC 9(7)V99.   
           05 WS-EMPLEADO-ASIG-FAMILIAR  PIC 9(1).
@@ -94,6 +185,9 @@
           05 WS-FECHA-INGRESO-MES       PIC 9(2).
           05 WS-FECHA-INGRESO-DIA       PIC 9(2).
 
+       01 WS-FECHA-SISTEMA              PIC X(8).
+       01 WS-ANIO-ACTUAL                PIC 9(4).
+
 
        01 WS-FLAG.
           05 WS-FIN-ARCHIVO             PIC X(1)    VALUE "N".  
@@ -127,13 +221,118 @@
        01 WS-VALIDAR-CUSPP              PIC X(1)    VALUE "N".
           88 WS-CUSPP-VALIDO                        VALUE "S".
           88 WS-CUSPP-INVALIDO                      VALUE "N".
+
+       01 WS-VALIDAR-ESTADO             PIC X(1)    VALUE "N".
+          88 WS-ESTADO-VALIDO                       VALUE "S".
+          88 WS-ESTADO-INVALIDO                     VALUE "N".
+
+      *> DESGLOSE DEL CUSPP PARA VALIDAR SU ESTRUCTURA: 11 DIGITOS DE
+      *> CUERPO, 1 DIGITO VERIFICADOR Y RELLENO EN BLANCO HASTA
+      *> COMPLETAR LOS 15 BYTES DEL CAMPO.
+       01 WS-CUSPP-TRABAJO.
+          05 WS-CUSPP-CUERPO            PIC X(11).
+          05 WS-CUSPP-VERIFICADOR       PIC X(1).
+          05 WS-CUSPP-RELLENO           PIC X(3).
+       01 WS-CUSPP-CUERPO-DIGITOS REDEFINES WS-CUSPP-TRABAJO.
+          05 WS-CUSPP-DIGITO            PIC 9(1) OCCURS 11 TIMES.
+          05 FILLER                     PIC X(4).
+
+      *> PESOS DEL ALGORITMO MODULO 11 USADO PARA CALCULAR EL DIGITO
+      *> VERIFICADOR, UNO POR CADA POSICION DEL CUERPO.
+       01 WS-CUSPP-PESOS-INICIAL        PIC X(22)
+                                                    VALUE
+             "0203040506070809020304".
+       01 WS-CUSPP-PESOS REDEFINES WS-CUSPP-PESOS-INICIAL.
+          05 WS-CUSPP-PESO              PIC 9(2) OCCURS 11 TIMES.
+
+       01 WS-CUSPP-INDICE               PIC 9(2).
+       01 WS-CUSPP-SUMA-VERIF           PIC 9(4).
+       01 WS-CUSPP-RESTO-VERIF          PIC 9(2).
+       01 WS-CUSPP-VERIF-CALCULADO      PIC 9(1).
+       01 WS-CUSPP-VERIFICADOR-NUM      PIC 9(1).
+
+       01 WS-DISPLAY-DUPLICADO-CUSPP    PIC X(50)   VALUE
+             "ESE CUSPP YA PERTENECE A OTRO EMPLEADO".
+       01 WS-DISPLAY-DUPLICADO-EMPLEADO PIC X(50)   VALUE
+             "ESE EMPLEADO YA FUE REGISTRADO (NOMBRE/FECHA)".
+
+       01 WS-VALIDAR-DUPLICADO          PIC X(1)    VALUE "N".
+          88 WS-HAY-DUPLICADO                       VALUE "S".
+          88 WS-NO-HAY-DUPLICADO                    VALUE "N".
+       01 WS-DUPLICADO-TIPO             PIC X(1)    VALUE SPACE.
+          88 WS-DUPLICADO-ES-CUSPP                  VALUE "C".
+          88 WS-DUPLICADO-ES-EMPLEADO               VALUE "N".
+
        PROCEDURE DIVISION.
-       
+
        000-INICIO.
-           OPEN OUTPUT EMPLEADOS.
-           PERFORM 100-INGRESAR-DATOS UNTIL WS-TERMINAR-PROCESO.
-           CLOSE EMPLEADOS.
+           PERFORM 050-DETERMINAR-CONTADOR-INICIAL.
+           DISPLAY WS-DISPLAY-TITULO.
+           DISPLAY WS-DISPLAY-INPUT-OPERADOR.
+           ACCEPT WS-OPERADOR.
+           DISPLAY WS-DISPLAY-MENU-MODO.
+           ACCEPT WS-MODO-OPERACION.
+
+      *> LA BITACORA SE ABRE UNA SOLA VEZ PARA TODA LA SESION, SEA EL
+      *> MODO QUE SEA, PORQUE LAS TRES RUTAS PUEDEN GRABAR EN ELLA.
+           OPEN INPUT BITACORA.
+           IF WS-BITACORA-NO-EXISTE
+              CLOSE BITACORA
+              OPEN OUTPUT BITACORA
+           ELSE
+              CLOSE BITACORA
+              OPEN EXTEND BITACORA
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-MODO-MANTENIMIENTO
+                   PERFORM 900-MANTENIMIENTO-EMPLEADOS
+
+               WHEN WS-MODO-CARGA-MASIVA
+                   IF WS-EMPLEADOS-NO-EXISTE
+                      OPEN OUTPUT EMPLEADOS
+                   ELSE
+                      OPEN I-O EMPLEADOS
+                   END-IF
+                   PERFORM 700-CARGAR-EMPLEADOS-MASIVO
+                   CLOSE EMPLEADOS
+
+               WHEN OTHER
+                   IF WS-EMPLEADOS-NO-EXISTE
+                      OPEN OUTPUT EMPLEADOS
+                   ELSE
+                      OPEN I-O EMPLEADOS
+                   END-IF
+                   PERFORM 100-INGRESAR-DATOS UNTIL WS-TERMINAR-PROCESO
+                   CLOSE EMPLEADOS
+           END-EVALUATE.
+
+           CLOSE BITACORA.
            STOP RUN.
+
+       050-DETERMINAR-CONTADOR-INICIAL.
+      *> LEE EL MAESTRO EXISTENTE PARA CONTINUAR LA NUMERACION DE
+      *> FD-EMPLEADO-ID DESDE EL ULTIMO CORRELATIVO, EN VEZ DE
+      *> REINICIAR EN CERO Y SOBRESCRIBIR LOS EMPLEADOS YA CARGADOS.
+           MOVE ZERO TO WS-EMPLEADO-ID-CONTADOR.
+           MOVE ZERO TO WS-ID-LEIDO-NUM.
+           OPEN INPUT EMPLEADOS.
+           IF NOT WS-EMPLEADOS-NO-EXISTE
+              SET FLAG-NO-LEIDO TO TRUE
+              READ EMPLEADOS NEXT RECORD
+                  AT END SET FLAG-LEIDO TO TRUE
+              END-READ
+              PERFORM UNTIL FLAG-LEIDO
+                      MOVE FD-EMPLEADO-ID IN FD-EMPLEADO-REG
+                          TO WS-ID-LEIDO
+                      READ EMPLEADOS NEXT RECORD
+                          AT END SET FLAG-LEIDO TO TRUE
+                      END-READ
+              END-PERFORM
+              MOVE WS-ID-LEIDO-NUM TO WS-EMPLEADO-ID-CONTADOR
+              CLOSE EMPLEADOS
+           END-IF.
+
        100-INGRESAR-DATOS.
            INITIALIZE WS-EMPLEADOS-REG
            INITIALIZE FD-EMPLEADO-REG.
@@ -153,14 +352,32 @@
            IF WS-EMPLEADO-REG-PENSION = 2
               PERFORM 107-PROCESAR-COMISION-AFP  
               PERFORM 108-PROCESAR-CUSPP                     
-           ELSE 
+           ELSE
               MOVE SPACE TO WS-EMPLEADO-COMISION-AFP
               MOVE SPACE TO WS-EMPLEADO-CUSPP
-           END-IF.       
-           
+           END-IF.
+
+           PERFORM 600-VERIFICAR-DUPLICADOS.
+           PERFORM UNTIL WS-NO-HAY-DUPLICADO
+                   EVALUATE TRUE
+                       WHEN WS-DUPLICADO-ES-CUSPP
+                           PERFORM 108-PROCESAR-CUSPP
+                       WHEN WS-DUPLICADO-ES-EMPLEADO
+                           PERFORM 102-PROCESAR-NOMBRE
+                           PERFORM 103-PROCESAR-FECHA-INGRESO
+                   END-EVALUATE
+                   PERFORM 600-VERIFICAR-DUPLICADOS
+           END-PERFORM.
+
            PERFORM 200-MOVER-DATOS-AL-REGISTRO.
-           WRITE FD-EMPLEADO-REG.
-           DISPLAY WS-DISPLAY-MENSAJE-EXITO.
+           WRITE FD-EMPLEADO-REG
+               INVALID KEY
+                   DISPLAY WS-DISPLAY-ERROR-GRABACION
+               NOT INVALID KEY
+                   SET WS-BITACORA-ES-ALTA TO TRUE
+                   PERFORM 930-REGISTRAR-BITACORA
+                   DISPLAY WS-DISPLAY-MENSAJE-EXITO
+           END-WRITE.
            DISPLAY "¿Desea ingresar otro empleado? (S/N): ".
            ACCEPT WS-PROCESO-INGRESAR-DATOS.
        102-PROCESAR-NOMBRE.
@@ -199,10 +416,27 @@
                    PERFORM 503-VALIDAR-FECHA-INGRESO
            END-PERFORM.
        503-VALIDAR-FECHA-INGRESO.
-           
+
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA.
+           MOVE WS-FECHA-SISTEMA(1:4) TO WS-ANIO-ACTUAL.
+
+      *> 103/710 CAPTURAN EL DIA/MES/ANIO EN WS-FECHA-INGRESO-* (BAJO
+      *> WS-FECHA-RANGOS); SE TRASLADAN AQUI A WS-EMPLEADO-INGRESO-*
+      *> (BAJO WS-EMPLEADO-FECHA-INGRESO) PORQUE SON LOS CAMPOS QUE
+      *> ESTA VALIDACION Y 200-MOVER-DATOS-AL-REGISTRO REALMENTE USAN.
+           MOVE WS-FECHA-INGRESO-DIA TO WS-EMPLEADO-INGRESO-DIA.
+           MOVE WS-FECHA-INGRESO-MES TO WS-EMPLEADO-INGRESO-MES.
+           MOVE WS-FECHA-INGRESO-ANIO TO WS-EMPLEADO-INGRESO-ANIO.
+
            SET WS-FECHA-INGRESO-VALIDO TO TRUE.
            *> VALIDAR FECHA DE INGRESO
-           IF NOT (WS-DIA-VALIDO AND WS-MES-VALIDO AND WS-ANIO-VALIDO) 
+           IF NOT (WS-DIA-VALIDO AND WS-MES-VALIDO AND WS-ANIO-VALIDO)
+               DISPLAY WS-DISPLAY-ERROR
+              SET WS-FECHA-INGRESO-INVALIDO TO TRUE
+           END-IF.
+
+      *> EL ANIO DE INGRESO NO PUEDE SER POSTERIOR AL ANIO DEL SISTEMA.
+           IF WS-FECHA-INGRESO-ANIO > WS-ANIO-ACTUAL
                DISPLAY WS-DISPLAY-ERROR
               SET WS-FECHA-INGRESO-INVALIDO TO TRUE
            END-IF.
@@ -330,19 +564,363 @@
            END-PERFORM.
        508-VALIDAR-CUSPP.
            SET WS-CUSPP-VALIDO TO TRUE.
-           *> En COBOL validamos que el campo X no sea espacios
-           IF WS-EMPLEADO-CUSPP = SPACES OR
-              WS-EMPLEADO-CUSPP = LOW-VALUES
+           MOVE WS-EMPLEADO-CUSPP TO WS-CUSPP-TRABAJO.
+
+      *> EL CUSPP DEBE SER 11 DIGITOS DE CUERPO MAS 1 DIGITO
+      *> VERIFICADOR; EL RESTO DEL CAMPO (HASTA 15) DEBE QUEDAR EN
+      *> BLANCO.
+           IF WS-CUSPP-CUERPO IS NOT NUMERIC OR
+              WS-CUSPP-VERIFICADOR IS NOT NUMERIC OR
+              WS-CUSPP-RELLENO IS NOT EQUAL TO SPACES
               DISPLAY WS-DISPLAY-ERROR
               SET WS-CUSPP-INVALIDO TO TRUE
+           ELSE
+              PERFORM 510-CALCULAR-VERIFICADOR-CUSPP
+              MOVE WS-CUSPP-VERIFICADOR TO WS-CUSPP-VERIFICADOR-NUM
+              IF WS-CUSPP-VERIF-CALCULADO NOT = WS-CUSPP-VERIFICADOR-NUM
+                 DISPLAY WS-DISPLAY-ERROR
+                 SET WS-CUSPP-INVALIDO TO TRUE
+              END-IF
            END-IF.
-           
+
+      *> CALCULA EL DIGITO VERIFICADOR DEL CUSPP CON EL ALGORITMO
+      *> MODULO 11 SOBRE LOS 11 DIGITOS DEL CUERPO.
+       510-CALCULAR-VERIFICADOR-CUSPP.
+           MOVE ZERO TO WS-CUSPP-SUMA-VERIF.
+           PERFORM VARYING WS-CUSPP-INDICE FROM 1 BY 1
+                   UNTIL WS-CUSPP-INDICE > 11
+                   COMPUTE WS-CUSPP-SUMA-VERIF =
+                       WS-CUSPP-SUMA-VERIF +
+                       (WS-CUSPP-DIGITO(WS-CUSPP-INDICE) *
+                        WS-CUSPP-PESO(WS-CUSPP-INDICE))
+           END-PERFORM.
+
+           COMPUTE WS-CUSPP-RESTO-VERIF =
+               FUNCTION MOD(WS-CUSPP-SUMA-VERIF, 11).
+
+           IF WS-CUSPP-RESTO-VERIF < 2
+              MOVE ZERO TO WS-CUSPP-VERIF-CALCULADO
+           ELSE
+              COMPUTE WS-CUSPP-VERIF-CALCULADO =
+                  11 - WS-CUSPP-RESTO-VERIF
+           END-IF.
+
        200-MOVER-DATOS-AL-REGISTRO.
-           MOVE WS-EMPLEADO-ID TO FD-EMPLEADO-ID.
-           MOVE WS-NOMBRE-EMPLEADO TO FD-EMPLEADO-NOMBRE.
-           MOVE WS-EMPLEADO-FECHA-INGRESO TO FD-EMPLEADO-FECHA-INGRESO.
-           MOVE WS-EMPLEADO-SUELDO-BASE TO FD-EMPLEADO-SUELDO-BASE.
-           MOVE WS-EMPLEADO-ASIG-FAMILIAR TO FD-EMPLEADO-ASIG-FAMILIAR.
-           MOVE WS-EMPLEADO-REG-PENSION TO FD-EMPLEADO-REG-PENSION.
-           MOVE WS-EMPLEADO-COMISION-AFP TO FD-EMPLEADO-COMISION-AFP.
-           MOVE WS-EMPLEADO-CUSPP TO FD-EMPLEADO-CUSPP.
\ No newline at end of file
+           MOVE WS-EMPLEADO-ID TO FD-EMPLEADO-ID IN FD-EMPLEADO-REG.
+           MOVE WS-NOMBRE-EMPLEADO
+               TO FD-EMPLEADO-NOMBRE IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-FECHA-INGRESO
+               TO FD-EMPLEADO-FECHA-INGRESO IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-SUELDO-BASE
+               TO FD-EMPLEADO-SUELDO-BASE IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-ASIG-FAMILIAR
+               TO FD-EMPLEADO-ASIG-FAMILIAR IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-REG-PENSION
+               TO FD-EMPLEADO-REG-PENSION IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-COMISION-AFP
+               TO FD-EMPLEADO-COMISION-AFP IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-CUSPP
+               TO FD-EMPLEADO-CUSPP IN FD-EMPLEADO-REG.
+           SET FD-EMPLEADO-ACTIVO IN FD-EMPLEADO-REG TO TRUE.
+
+      *****************************************************************
+      * MODO DE MANTENIMIENTO: BUSCA UN EMPLEADO POR FD-EMPLEADO-ID
+      * CON UNA LECTURA DIRECTA POR CLAVE (EMPLEADOS ESTA INDEXADO POR
+      * FD-EMPLEADO-ID), VUELVE A PASAR SUS DATOS POR LAS MISMAS
+      * VALIDACIONES DE CAPTURA (502-509) Y REESCRIBE EL REGISTRO EN
+      * SITIO CON REWRITE.
+      *****************************************************************
+       900-MANTENIMIENTO-EMPLEADOS.
+           IF WS-EMPLEADOS-NO-EXISTE
+              DISPLAY WS-DISPLAY-NO-ENCONTRADO
+           ELSE
+              OPEN I-O EMPLEADOS
+              SET WS-MANT-CONTINUAR TO TRUE
+              PERFORM UNTIL WS-MANT-TERMINAR
+                      PERFORM 910-ACTUALIZAR-UN-EMPLEADO
+                      DISPLAY "¿Desea modificar otro empleado? (S/N): "
+                      ACCEPT WS-PROCESO-MANTENIMIENTO
+              END-PERFORM
+              CLOSE EMPLEADOS
+           END-IF.
+
+       910-ACTUALIZAR-UN-EMPLEADO.
+      *> EL ARCHIVO ESTA INDEXADO POR FD-EMPLEADO-ID, ASI QUE LA
+      *> BUSQUEDA ES UNA LECTURA DIRECTA POR CLAVE EN VEZ DE RECORRER
+      *> TODO EMPLEADOS.DAT.
+           SET WS-MANTENIMIENTO-NO TO TRUE.
+           DISPLAY WS-DISPLAY-INPUT-ID-BUSQUEDA.
+           ACCEPT WS-EMPLEADO-ID-BUSQUEDA.
+
+           MOVE WS-EMPLEADO-ID-BUSQUEDA
+               TO FD-EMPLEADO-ID IN FD-EMPLEADO-REG.
+           READ EMPLEADOS
+               INVALID KEY
+                   DISPLAY WS-DISPLAY-NO-ENCONTRADO
+               NOT INVALID KEY
+                   SET WS-MANTENIMIENTO-SI TO TRUE
+                   PERFORM 920-CAPTURAR-CAMBIOS
+                   REWRITE FD-EMPLEADO-REG
+                       INVALID KEY
+                           DISPLAY WS-DISPLAY-ERROR-GRABACION
+                       NOT INVALID KEY
+                           SET WS-BITACORA-ES-MODIFICACION TO TRUE
+                           PERFORM 930-REGISTRAR-BITACORA
+                           DISPLAY WS-DISPLAY-MENSAJE-EXITO
+                   END-REWRITE
+           END-READ.
+
+       920-CAPTURAR-CAMBIOS.
+      *> TRAE LOS VALORES ACTUALES DEL EMPLEADO A WORKING-STORAGE Y
+      *> LOS VUELVE A VALIDAR CON LAS MISMAS RUTINAS 502-509 QUE USA
+      *> EL INGRESO DE UN EMPLEADO NUEVO.
+           MOVE FD-EMPLEADO-NOMBRE IN FD-EMPLEADO-REG
+               TO WS-NOMBRE-EMPLEADO.
+           MOVE FD-EMPLEADO-FECHA-INGRESO IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-FECHA-INGRESO.
+           MOVE FD-EMPLEADO-SUELDO-BASE IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-SUELDO-BASE.
+           MOVE FD-EMPLEADO-ASIG-FAMILIAR IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-ASIG-FAMILIAR.
+           MOVE FD-EMPLEADO-REG-PENSION IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-REG-PENSION.
+           MOVE FD-EMPLEADO-COMISION-AFP IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-COMISION-AFP.
+           MOVE FD-EMPLEADO-CUSPP IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-CUSPP.
+           MOVE FD-EMPLEADO-ESTADO IN FD-EMPLEADO-REG
+               TO WS-EMPLEADO-ESTADO.
+
+           DISPLAY "VALOR ACTUAL DEL NOMBRE: " WS-NOMBRE-EMPLEADO.
+           PERFORM 102-PROCESAR-NOMBRE.
+           DISPLAY "VALOR ACTUAL DE LA FECHA: "
+               WS-EMPLEADO-FECHA-INGRESO.
+           PERFORM 103-PROCESAR-FECHA-INGRESO.
+           DISPLAY "VALOR ACTUAL DEL SUELDO: " WS-EMPLEADO-SUELDO-BASE.
+           PERFORM 104-PROCESAR-SUELDO-BASE.
+           DISPLAY "VALOR ACTUAL DE ASIG. FAMILIAR: "
+               WS-EMPLEADO-ASIG-FAMILIAR.
+           PERFORM 105-PROCESAR-ASIG-FAMILIAR.
+           DISPLAY "VALOR ACTUAL DEL REGIMEN DE PENSION: "
+               WS-EMPLEADO-REG-PENSION.
+           PERFORM 106-PROCESAR-REG-PENSION.
+
+           IF WS-EMPLEADO-REG-PENSION = 2
+              DISPLAY "VALOR ACTUAL DE LA COMISION AFP: "
+                  WS-EMPLEADO-COMISION-AFP
+              PERFORM 107-PROCESAR-COMISION-AFP
+              DISPLAY "VALOR ACTUAL DEL CUSPP: " WS-EMPLEADO-CUSPP
+              PERFORM 108-PROCESAR-CUSPP
+           ELSE
+              MOVE SPACE TO WS-EMPLEADO-COMISION-AFP
+              MOVE SPACE TO WS-EMPLEADO-CUSPP
+           END-IF.
+
+           DISPLAY "VALOR ACTUAL DEL ESTADO: " WS-EMPLEADO-ESTADO.
+           PERFORM 109-PROCESAR-ESTADO.
+
+           MOVE WS-NOMBRE-EMPLEADO
+               TO FD-EMPLEADO-NOMBRE IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-FECHA-INGRESO
+               TO FD-EMPLEADO-FECHA-INGRESO IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-SUELDO-BASE
+               TO FD-EMPLEADO-SUELDO-BASE IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-ASIG-FAMILIAR
+               TO FD-EMPLEADO-ASIG-FAMILIAR IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-REG-PENSION
+               TO FD-EMPLEADO-REG-PENSION IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-COMISION-AFP
+               TO FD-EMPLEADO-COMISION-AFP IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-CUSPP
+               TO FD-EMPLEADO-CUSPP IN FD-EMPLEADO-REG.
+           MOVE WS-EMPLEADO-ESTADO
+               TO FD-EMPLEADO-ESTADO IN FD-EMPLEADO-REG.
+
+       109-PROCESAR-ESTADO.
+           SET WS-ESTADO-INVALIDO TO TRUE.
+           PERFORM UNTIL WS-ESTADO-VALIDO
+                   DISPLAY WS-DISPLAY-INPUT-ESTADO
+                   ACCEPT WS-EMPLEADO-ESTADO
+
+                   PERFORM 509-VALIDAR-ESTADO
+           END-PERFORM.
+       509-VALIDAR-ESTADO.
+
+           SET WS-ESTADO-VALIDO TO TRUE.
+           *> VALIDAR ESTADO DEL EMPLEADO
+           IF WS-EMPLEADO-ESTADO IS NOT = "A" AND
+              WS-EMPLEADO-ESTADO IS NOT = "I"
+              DISPLAY WS-DISPLAY-ERROR
+              SET WS-ESTADO-INVALIDO TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * VERIFICA, ANTES DE GRABAR UN EMPLEADO NUEVO, QUE EL CUSPP O LA
+      * COMBINACION NOMBRE+FECHA DE INGRESO NO PERTENEZCAN YA A OTRO
+      * EMPLEADO DEL MAESTRO. RECORRE EMPLEADOS.DAT COMPLETO PORQUE
+      * EMPLEADOS SOLO ESTA INDEXADO POR FD-EMPLEADO-ID; NO HAY UN
+      * INDICE POR CUSPP (NI POR NOMBRE+FECHA) QUE PERMITA UNA
+      * BUSQUEDA DIRECTA.
+      *****************************************************************
+       600-VERIFICAR-DUPLICADOS.
+           SET WS-NO-HAY-DUPLICADO TO TRUE.
+           MOVE SPACE TO WS-DUPLICADO-TIPO.
+
+           CLOSE EMPLEADOS.
+           OPEN INPUT EMPLEADOS.
+           SET FLAG-NO-LEIDO TO TRUE.
+           READ EMPLEADOS NEXT RECORD
+               AT END SET FLAG-LEIDO TO TRUE
+           END-READ.
+           PERFORM UNTIL FLAG-LEIDO
+                   IF WS-EMPLEADO-CUSPP NOT = SPACES AND
+                      FD-EMPLEADO-CUSPP IN FD-EMPLEADO-REG
+                          = WS-EMPLEADO-CUSPP
+                      SET WS-HAY-DUPLICADO TO TRUE
+                      MOVE "C" TO WS-DUPLICADO-TIPO
+                      DISPLAY WS-DISPLAY-DUPLICADO-CUSPP
+                   END-IF
+
+                   IF FD-EMPLEADO-NOMBRE IN FD-EMPLEADO-REG
+                          = WS-NOMBRE-EMPLEADO AND
+                      FD-EMPLEADO-FECHA-INGRESO IN FD-EMPLEADO-REG
+                          = WS-EMPLEADO-FECHA-INGRESO
+                      SET WS-HAY-DUPLICADO TO TRUE
+                      MOVE "N" TO WS-DUPLICADO-TIPO
+                      DISPLAY WS-DISPLAY-DUPLICADO-EMPLEADO
+                   END-IF
+
+                   READ EMPLEADOS NEXT RECORD
+                       AT END SET FLAG-LEIDO TO TRUE
+                   END-READ
+           END-PERFORM.
+           CLOSE EMPLEADOS.
+           OPEN I-O EMPLEADOS.
+
+      *****************************************************************
+      * CARGA MASIVA DE EMPLEADOS (MODO 3): LEE CANDIDATOS.DAT Y PASA
+      * CADA FILA POR LAS MISMAS RUTINAS DE VALIDACION 502-508 QUE USA
+      * EL INGRESO INTERACTIVO. UNA FILA QUE NO VALIDA NO DESCARTA EL
+      * LOTE: CAE A LA CAPTURA POR ACCEPT (102-108) PARA ESE EMPLEADO
+      * Y EL LOTE SIGUE CON LA SIGUIENTE FILA DEL ARCHIVO.
+      *****************************************************************
+       700-CARGAR-EMPLEADOS-MASIVO.
+           MOVE ZERO TO WS-CONTADOR-CARGA-MASIVA.
+           MOVE ZERO TO WS-CONTADOR-CARGA-RECHAZADOS.
+           OPEN INPUT CANDIDATOS.
+           IF WS-CANDIDATOS-NO-EXISTE
+              DISPLAY WS-DISPLAY-NO-ARCHIVO-CAND
+           ELSE
+              SET FLAG-NO-LEIDO TO TRUE
+              READ CANDIDATOS
+                  AT END SET FLAG-LEIDO TO TRUE
+              END-READ
+              PERFORM UNTIL FLAG-LEIDO
+                      PERFORM 710-PROCESAR-CANDIDATO
+                      READ CANDIDATOS
+                          AT END SET FLAG-LEIDO TO TRUE
+                      END-READ
+              END-PERFORM
+              CLOSE CANDIDATOS
+              DISPLAY WS-DISPLAY-FIN-CARGA-MASIVA
+                  WS-CONTADOR-CARGA-MASIVA
+              IF WS-CONTADOR-CARGA-RECHAZADOS > 0
+                 DISPLAY WS-DISPLAY-CARGA-RECHAZADOS
+                     WS-CONTADOR-CARGA-RECHAZADOS
+              END-IF
+           END-IF.
+
+       710-PROCESAR-CANDIDATO.
+           INITIALIZE WS-EMPLEADOS-REG
+           INITIALIZE FD-EMPLEADO-REG.
+           ADD 1 TO WS-EMPLEADO-ID-CONTADOR.
+           MOVE WS-EMPLEADO-ID-CONTADOR TO WS-ID.
+           MOVE WS-FORMATO-ID-EMPLEADO TO WS-EMPLEADO-ID.
+
+           MOVE FD-CAND-NOMBRE TO WS-NOMBRE-EMPLEADO.
+           PERFORM 502-VALIDAR-NOMBRE.
+           IF WS-NOMBRE-INVALIDO
+              DISPLAY WS-DISPLAY-FILA-INVALIDA
+              PERFORM 102-PROCESAR-NOMBRE
+           END-IF.
+
+           MOVE FD-CAND-INGRESO-DIA TO WS-FECHA-INGRESO-DIA.
+           MOVE FD-CAND-INGRESO-MES TO WS-FECHA-INGRESO-MES.
+           MOVE FD-CAND-INGRESO-ANIO TO WS-FECHA-INGRESO-ANIO.
+           PERFORM 503-VALIDAR-FECHA-INGRESO.
+           IF WS-FECHA-INGRESO-INVALIDO
+              DISPLAY WS-DISPLAY-FILA-INVALIDA
+              PERFORM 103-PROCESAR-FECHA-INGRESO
+           END-IF.
+
+           MOVE FD-CAND-SUELDO-BASE TO WS-EMPLEADO-SUELDO-BASE.
+           PERFORM 504-VALIDAR-SUELDO-BASE.
+           IF WS-SUELDO-BASE-INVALIDO
+              DISPLAY WS-DISPLAY-FILA-INVALIDA
+              PERFORM 104-PROCESAR-SUELDO-BASE
+           END-IF.
+
+           MOVE FD-CAND-ASIG-FAMILIAR TO WS-EMPLEADO-ASIG-FAMILIAR.
+           PERFORM 505-VALIDAR-ASIG-FAMILIAR.
+           IF WS-ASIG-FAMILIAR-INVALIDO
+              DISPLAY WS-DISPLAY-FILA-INVALIDA
+              PERFORM 105-PROCESAR-ASIG-FAMILIAR
+           END-IF.
+
+           MOVE FD-CAND-REG-PENSION TO WS-EMPLEADO-REG-PENSION.
+           PERFORM 506-VALIDAR-REG-PENSION.
+           IF WS-REG-PENSION-INVALIDO
+              DISPLAY WS-DISPLAY-FILA-INVALIDA
+              PERFORM 106-PROCESAR-REG-PENSION
+           END-IF.
+
+           IF WS-EMPLEADO-REG-PENSION = 2
+              MOVE FD-CAND-COMISION-AFP TO WS-EMPLEADO-COMISION-AFP
+              PERFORM 507-VALIDAR-COMISION-AFP
+              IF WS-COMISION-AFP-INVALIDO
+                 DISPLAY WS-DISPLAY-FILA-INVALIDA
+                 PERFORM 107-PROCESAR-COMISION-AFP
+              END-IF
+              MOVE FD-CAND-CUSPP TO WS-EMPLEADO-CUSPP
+              PERFORM 508-VALIDAR-CUSPP
+              IF WS-CUSPP-INVALIDO
+                 DISPLAY WS-DISPLAY-FILA-INVALIDA
+                 PERFORM 108-PROCESAR-CUSPP
+              END-IF
+           ELSE
+              MOVE SPACE TO WS-EMPLEADO-COMISION-AFP
+              MOVE SPACE TO WS-EMPLEADO-CUSPP
+           END-IF.
+
+           PERFORM 600-VERIFICAR-DUPLICADOS.
+           PERFORM UNTIL WS-NO-HAY-DUPLICADO
+                   EVALUATE TRUE
+                       WHEN WS-DUPLICADO-ES-CUSPP
+                           PERFORM 108-PROCESAR-CUSPP
+                       WHEN WS-DUPLICADO-ES-EMPLEADO
+                           PERFORM 102-PROCESAR-NOMBRE
+                           PERFORM 103-PROCESAR-FECHA-INGRESO
+                   END-EVALUATE
+                   PERFORM 600-VERIFICAR-DUPLICADOS
+           END-PERFORM.
+
+           PERFORM 200-MOVER-DATOS-AL-REGISTRO.
+           WRITE FD-EMPLEADO-REG
+               INVALID KEY
+                   DISPLAY WS-DISPLAY-ERROR-GRABACION
+                   ADD 1 TO WS-CONTADOR-CARGA-RECHAZADOS
+               NOT INVALID KEY
+                   SET WS-BITACORA-ES-ALTA TO TRUE
+                   PERFORM 930-REGISTRAR-BITACORA
+                   DISPLAY "EMPLEADO CARGADO: " WS-EMPLEADO-ID
+                   ADD 1 TO WS-CONTADOR-CARGA-MASIVA
+           END-WRITE.
+
+       930-REGISTRAR-BITACORA.
+      *> UN RENGLON POR CADA ALTA (100/710) O MODIFICACION (910) DE
+      *> FD-EMPLEADO-REG: QUIEN, QUE EMPLEADO, QUE ACCION Y CUANDO.
+           MOVE FD-EMPLEADO-ID IN FD-EMPLEADO-REG TO BIT-EMPLEADO-ID.
+           MOVE WS-BITACORA-ACCION TO BIT-ACCION.
+           MOVE WS-OPERADOR TO BIT-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO BIT-FECHA-HORA.
+           WRITE BIT-REG.
